@@ -0,0 +1,21 @@
+//ECHOTOT  JOB (ACCTNO),'ECHO2 CONTROL TOTALS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* Daily control-totals report over the ECHO2 audit-trail file:     *
+//* records processed, MATCH, MISMATCH, and validation rejects, for  *
+//* the application date given in PARM (the same date used to load   *
+//* the day's LNCONF/ECHOBAT run). AUDITFL is a single permanent     *
+//* cluster every ECHO2 caller appends to forever, so ECHOTOT only   *
+//* counts records whose AUD-APPLICATION-DATE matches PARM - change  *
+//* the PARM value below for each day's run.                         *
+//* Run after the day's ECHOBAT step(s) have appended to AUDITFL.    *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=ECHOTOT,PARM='20260808'
+//STEPLIB  DD DSN=APPL.MORTGAGE.LOADLIB,DISP=SHR
+//AUDITFL  DD DSN=APPL.MORTGAGE.ECHO2.AUDIT,DISP=SHR
+//CTOTFILE DD DSN=APPL.MORTGAGE.ECHO2.CTOTALS.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
