@@ -0,0 +1,58 @@
+//ECHOBAT  JOB (ACCTNO),'ECHO2 BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* Runs the ECHOBAT driver against the daily loan confirmation     *
+//* file and produces the ECHO2 echo/match report.                  *
+//*                                                                 *
+//* Normal daily run (this JCL, as shipped): STEP005 deletes both    *
+//* CKPTFILE and RPTFILE so every day starts fresh at record 1 with  *
+//* an empty report - IDCAMS RC 8 ("entry not found") is expected    *
+//* and ignored the very first time this job ever runs. RPTFILE's DD *
+//* below is DISP=MOD, which positions at end-of-file for OPEN       *
+//* OUTPUT just as much as for OPEN EXTEND, so deleting it here is   *
+//* what actually makes a normal run replace yesterday's report      *
+//* instead of appending to it forever. STEP010 passes no PARM, so   *
+//* ECHOBAT treats the run as a normal (non-restart) run regardless  *
+//* of anything left over in CKPTFILE.                               *
+//*                                                                 *
+//* Restart after an abend: comment out STEP005 and change STEP010's *
+//* PARM to 'RESTART' before resubmitting this same job. ECHOBAT     *
+//* will then read the CKPTFILE record written by the failed run and *
+//* reposition INFILE to the record after the last checkpoint,       *
+//* appending to the still-intact RPTFILE instead of starting over.  *
+//*                                                                 *
+//* AUDITFL is a VSAM KSDS (keyed by timestamp+sequence) and AUDCTR  *
+//* is a one-record VSAM KSDS holding the next AUD-SEQUENCE value -  *
+//* both defined and seeded by ECHODEFN.jcl (run once per            *
+//* environment, ahead of the first submission of this job). ECHO2   *
+//* opens both I-O and appends one audit record per call it makes,   *
+//* whether the call is from this batch step or any other ECHO2      *
+//* caller, drawing the next sequence number from AUDCTR so           *
+//* concurrent callers never collide on the same AUD-KEY. INFILE      *
+//* (APPL.MORTGAGE.LOANCONF.DAILY) is also a VSAM cluster defined by  *
+//* ECHODEFN.jcl; the upstream loan-origination feed loads its daily  *
+//* contents.                                                        *
+//*-----------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE APPL.MORTGAGE.ECHOBAT.CKPT
+  SET MAXCC=0
+  DELETE APPL.MORTGAGE.ECHORPT.DAILY
+  SET MAXCC=0
+/*
+//STEP010  EXEC PGM=ECHOBAT,PARM=' '
+//STEPLIB  DD DSN=APPL.MORTGAGE.LOADLIB,DISP=SHR
+//INFILE   DD DSN=APPL.MORTGAGE.LOANCONF.DAILY,DISP=SHR
+//RPTFILE  DD DSN=APPL.MORTGAGE.ECHORPT.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=70,BLKSIZE=0)
+//CKPTFILE DD DSN=APPL.MORTGAGE.ECHOBAT.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=18,BLKSIZE=0)
+//AUDITFL  DD DSN=APPL.MORTGAGE.ECHO2.AUDIT,DISP=SHR
+//AUDCTR   DD DSN=APPL.MORTGAGE.ECHO2.AUDCTR,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
