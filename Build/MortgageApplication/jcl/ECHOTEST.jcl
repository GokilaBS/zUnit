@@ -0,0 +1,37 @@
+//ECHOTEST JOB (ACCTNO),'ECHO2 NIGHTLY TEST',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* Nightly regression gate for the ECHO2 subroutine.                *
+//*                                                                  *
+//* STEP010 runs the zUnit test case TECHO10 (TEST1-TEST6) against   *
+//* the freshly-built ECHO2 in the build load library. Any failing  *
+//* CALL 'AZUASTFC' assertion is surfaced by the zUnit batch runner  *
+//* as a non-zero condition code on this step.                       *
+//*                                                                  *
+//* STEP020 promotes ECHO2 (and its callers) from the build load     *
+//* library to the production load library, and runs only when      *
+//* STEP010 completed with RC=0 - a failing test blocks promotion.   *
+//*                                                                  *
+//* AUDITFL and AUDCTR are VSAM KSDS clusters, the same design as     *
+//* ECHO2's production audit file and sequence counter, defined and  *
+//* seeded by ECHODEFN.jcl (run once per environment, ahead of the    *
+//* first submission of this job) - see ECHODEFN.jcl and ECHOBAT.jcl. *
+//* Neither can be allocated with SPACE=/DISP=(MOD,CATLG,CATLG) the   *
+//* way a QSAM dataset can.                                           *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=AZUTBRUN,PARM='TECHO10'
+//STEPLIB  DD DSN=APPL.MORTGAGE.BUILD.LOADLIB,DISP=SHR
+//         DD DSN=AZU.SAZUAUTH,DISP=SHR
+//AUDITFL  DD DSN=APPL.MORTGAGE.ECHO2.AUDIT.TEST,DISP=SHR
+//AUDCTR   DD DSN=APPL.MORTGAGE.ECHO2.AUDCTR.TEST,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBCOPY,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//FROMLIB  DD DSN=APPL.MORTGAGE.BUILD.LOADLIB,DISP=SHR
+//TOLIB    DD DSN=APPL.MORTGAGE.LOADLIB,DISP=SHR
+//SYSIN    DD *
+  COPY OUTDD=TOLIB,INDD=FROMLIB
+  SELECT MEMBER=(ECHO2,ECHOBAT)
+/*
