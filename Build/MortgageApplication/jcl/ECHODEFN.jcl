@@ -0,0 +1,106 @@
+//ECHODEFN JOB (ACCTNO),'ECHO2 VSAM DEFN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* One-time (per environment) VSAM cluster setup for the ECHO2      *
+//* subsystem. Run this once, ahead of the first ECHOBAT/ECHOTEST    *
+//* submission in a new environment, before any DD in ECHOBAT.jcl/   *
+//* ECHOTEST.jcl/ECHOTOT.jcl can open AUDITFL, AUDCTR, or INFILE.    *
+//* Every DEFINE step ends with SET MAXCC=0 so re-running this job   *
+//* in an environment where a cluster already exists (IDCAMS RC 12,  *
+//* duplicate name) is harmless.                                     *
+//*                                                                  *
+//* AUDITFL / AUDITFL.TEST - VSAM KSDS, keyed on AUD-KEY (AUDREC.cpy,*
+//* AUD-TIMESTAMP + AUD-SEQUENCE, a 22-byte key in a 122-byte        *
+//* record). ECHO2 opens this I-O and appends one record per call;   *
+//* ECHOINQ reads it keyed for the mismatch lookup/correction         *
+//* transaction.                                                     *
+//*                                                                  *
+//* AUDCTR / AUDCTR.TEST - VSAM KSDS, single-record shared sequence   *
+//* counter (AUDCTR.cpy, a 1-byte key in a 9-byte record).            *
+//* SHAREOPTIONS(2 3) is required so VSAM itself serializes the       *
+//* READ-for-update/REWRITE pair ECHO2's NEXT-AUDIT-SEQUENCE          *
+//* paragraph relies on across concurrent run-units - ECHOBAT,        *
+//* ECHOINQ, and TECHO10 all call ECHO2 independently and must never  *
+//* hand out the same AUD-SEQUENCE for the same AUD-TIMESTAMP second. *
+//* STEP030/STEP060 REPRO the one CTR-KEY='1' seed record each        *
+//* cluster needs (CTR-NEXT-SEQUENCE=0) onto the freshly-defined,     *
+//* still-empty KSDS.                                                 *
+//*                                                                  *
+//* APPL.MORTGAGE.LOANCONF.DAILY - VSAM RRDS backing ECHOBAT's INFILE *
+//* (LNCONF.cpy, a 62-byte record; ORGANIZATION IS RELATIVE so req    *
+//* 004's restart/checkpoint logic can reposition by RRN). Loading    *
+//* this cluster's daily contents is owned by the upstream loan-      *
+//* origination feed, not this job - STEP070 only defines the empty   *
+//* shell for that feed (and, in a test environment, a manually       *
+//* REPRO'd sample) to load into.                                     *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(APPL.MORTGAGE.ECHO2.AUDIT)      -
+         INDEXED                                        -
+         KEYS(22 0)                                      -
+         RECORDSIZE(122 122)                              -
+         TRACKS(10 5)                                      -
+         SHAREOPTIONS(2 3))
+  SET MAXCC=0
+/*
+//STEP020  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(APPL.MORTGAGE.ECHO2.AUDCTR)     -
+         INDEXED                                        -
+         KEYS(1 0)                                       -
+         RECORDSIZE(9 9)                                  -
+         TRACKS(1 1)                                       -
+         SHAREOPTIONS(2 3))
+  SET MAXCC=0
+/*
+//STEP030  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  REPRO INFILE(SEEDIN) OUTFILE(SEEDOUT)
+/*
+//SEEDIN   DD *
+100000000
+//SEEDOUT  DD DSN=APPL.MORTGAGE.ECHO2.AUDCTR,DISP=SHR
+//STEP040  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(APPL.MORTGAGE.ECHO2.AUDIT.TEST) -
+         INDEXED                                        -
+         KEYS(22 0)                                      -
+         RECORDSIZE(122 122)                              -
+         TRACKS(5 5)                                       -
+         SHAREOPTIONS(2 3))
+  SET MAXCC=0
+/*
+//STEP050  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(APPL.MORTGAGE.ECHO2.AUDCTR.TEST) -
+         INDEXED                                         -
+         KEYS(1 0)                                        -
+         RECORDSIZE(9 9)                                   -
+         TRACKS(1 1)                                        -
+         SHAREOPTIONS(2 3))
+  SET MAXCC=0
+/*
+//STEP060  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  REPRO INFILE(SEEDIN) OUTFILE(SEEDOUT)
+/*
+//SEEDIN   DD *
+100000000
+//SEEDOUT  DD DSN=APPL.MORTGAGE.ECHO2.AUDCTR.TEST,DISP=SHR
+//STEP070  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(APPL.MORTGAGE.LOANCONF.DAILY)   -
+         NUMBERED                                        -
+         RECORDSIZE(62 62)                                 -
+         TRACKS(10 5)                                        -
+         SHAREOPTIONS(1 3))
+  SET MAXCC=0
+/*
