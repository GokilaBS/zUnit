@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ECHOINQ.
+      *****************************************************************
+      *                                                               *
+      *   ECHOINQ - Maintenance/inquiry transaction for a mismatched  *
+      *             ECHO2 confirmation. An operator keys the audit    *
+      *             record's key (timestamp + sequence), the program  *
+      *             displays the two originally-keyed values for each *
+      *             field, lets the operator re-key a correction, and *
+      *             re-runs the correction through ECHO2's validation *
+      *             - which appends a fresh audit record for the      *
+      *             correction the same way any other ECHO2 call      *
+      *             does.                                             *
+      *                                                               *
+      *****************************************************************
+      /
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDITFL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUD-KEY
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-STATUS       Pic X(02).
+          88 WS-AUDIT-OK        VALUE '00'.
+          88 WS-AUDIT-NOT-FOUND VALUE '23'.
+       01 WS-LOOKUP-TIMESTAMP   Pic X(14).
+       01 WS-LOOKUP-SEQUENCE    Pic 9(08).
+       01 WS-LOOKUP-KEY.
+          05 WS-LOOKUP-KEY-TIMESTAMP Pic X(14).
+          05 WS-LOOKUP-KEY-SEQUENCE  Pic 9(08).
+       01 WS-FOUND-SWITCH       Pic X(01) VALUE 'N'.
+          88 RECORD-FOUND       VALUE 'Y'.
+       01 WS-DONE-SWITCH        Pic X(01) VALUE 'N'.
+          88 INQUIRY-DONE       VALUE 'Y'.
+       01 WS-AUDIT-OPEN-SW      Pic X(01) VALUE 'N'.
+          88 AUDIT-FILE-IS-OPEN VALUE 'Y'.
+       01 WS-CONFIRM            Pic X(01).
+       01 WS-RC-DISPLAY         Pic 9(04).
+       01 WS-PFKEY              Pic 9(02) COMP-5.
+
+       COPY RCVPARM.
+
+       SCREEN SECTION.
+       01 LOOKUP-SCREEN.
+          05 BLANK SCREEN.
+          05 LINE 1 COLUMN 1  VALUE 'ECHO2 CONFIRMATION INQUIRY'.
+          05 LINE 3 COLUMN 1  VALUE 'AUDIT TIMESTAMP (YYYYMMDDHHMMSS):'.
+          05 LINE 3 COLUMN 40 PIC X(14)
+                 USING WS-LOOKUP-TIMESTAMP.
+          05 LINE 4 COLUMN 1  VALUE 'AUDIT SEQUENCE   (8 DIGITS):'.
+          05 LINE 4 COLUMN 40 PIC 9(08)
+                 USING WS-LOOKUP-SEQUENCE.
+          05 LINE 6 COLUMN 1  VALUE
+                 'ENTER THE CONFIRMATION KEY, PF3=EXIT'.
+
+       01 MISMATCH-SCREEN.
+          05 BLANK SCREEN.
+          05 LINE 1 COLUMN 1  VALUE 'ORIGINAL KEYED VALUES ON FILE'.
+          05 LINE 3 COLUMN 1  VALUE 'TEXT0-A:'.
+          05 LINE 3 COLUMN 15 PIC X(05) FROM AUD-IN-TEXT0-A.
+          05 LINE 3 COLUMN 25 VALUE 'TEXT0-B:'.
+          05 LINE 3 COLUMN 35 PIC X(05) FROM AUD-IN-TEXT0-B.
+          05 LINE 4 COLUMN 1  VALUE 'TEXT1-A:'.
+          05 LINE 4 COLUMN 15 PIC 9(10) FROM AUD-IN-TEXT1-A.
+          05 LINE 4 COLUMN 30 VALUE 'TEXT1-B:'.
+          05 LINE 4 COLUMN 40 PIC 9(10) FROM AUD-IN-TEXT1-B.
+          05 LINE 5 COLUMN 1  VALUE 'TEXT2-A:'.
+          05 LINE 5 COLUMN 15 PIC A(05) FROM AUD-IN-TEXT2-A.
+          05 LINE 5 COLUMN 25 VALUE 'TEXT2-B:'.
+          05 LINE 5 COLUMN 35 PIC A(05) FROM AUD-IN-TEXT2-B.
+          05 LINE 6 COLUMN 1  VALUE 'MATCH IND (0/1/2):'.
+          05 LINE 6 COLUMN 20 PIC X(01) FROM AUD-MATCH-IND0.
+          05 LINE 6 COLUMN 22 PIC X(01) FROM AUD-MATCH-IND1.
+          05 LINE 6 COLUMN 24 PIC X(01) FROM AUD-MATCH-IND2.
+          05 LINE 8 COLUMN 1  VALUE
+                 'PRESS ENTER TO KEY THE CORRECTION, PF3=EXIT'.
+
+       01 CORRECTION-SCREEN.
+          05 BLANK SCREEN.
+          05 LINE 1 COLUMN 1  VALUE 'KEY THE CORRECTED CONFIRMATION'.
+          05 LINE 3 COLUMN 1  VALUE 'TEXT0-A:'.
+          05 LINE 3 COLUMN 15 PIC X(05) USING IN-TEXT0-A OF RCV-PARMS.
+          05 LINE 3 COLUMN 25 VALUE 'TEXT0-B:'.
+          05 LINE 3 COLUMN 35 PIC X(05) USING IN-TEXT0-B OF RCV-PARMS.
+          05 LINE 4 COLUMN 1  VALUE 'TEXT1-A:'.
+          05 LINE 4 COLUMN 15 PIC 9(10) USING IN-TEXT1-A OF RCV-PARMS.
+          05 LINE 4 COLUMN 30 VALUE 'TEXT1-B:'.
+          05 LINE 4 COLUMN 40 PIC 9(10) USING IN-TEXT1-B OF RCV-PARMS.
+          05 LINE 5 COLUMN 1  VALUE 'TEXT2-A:'.
+          05 LINE 5 COLUMN 15 PIC A(05) USING IN-TEXT2-A OF RCV-PARMS.
+          05 LINE 5 COLUMN 25 VALUE 'TEXT2-B:'.
+          05 LINE 5 COLUMN 35 PIC A(05) USING IN-TEXT2-B OF RCV-PARMS.
+          05 LINE 6 COLUMN 1  VALUE 'BRANCH CODE:'.
+          05 LINE 6 COLUMN 15 PIC X(04) USING BRANCH-CODE OF RCV-PARMS.
+          05 LINE 6 COLUMN 25 VALUE 'APPLICATION DATE:'.
+          05 LINE 6 COLUMN 45 PIC X(08)
+                 USING APPLICATION-DATE OF RCV-PARMS.
+          05 LINE 8 COLUMN 1  VALUE
+                 'PRESS ENTER TO SUBMIT THE CORRECTION, PF3=EXIT'.
+
+       01 RESULT-SCREEN.
+          05 BLANK SCREEN.
+          05 LINE 1 COLUMN 1  VALUE 'CORRECTION RESULT'.
+          05 LINE 3 COLUMN 1  VALUE 'RETURN CODE:'.
+          05 LINE 3 COLUMN 15 PIC ZZZ9 FROM WS-RC-DISPLAY.
+          05 LINE 4 COLUMN 1  VALUE 'MATCH IND (0/1/2):'.
+          05 LINE 4 COLUMN 20 PIC X(01) FROM MATCH-IND0 OF RCV-PARMS.
+          05 LINE 4 COLUMN 22 PIC X(01) FROM MATCH-IND1 OF RCV-PARMS.
+          05 LINE 4 COLUMN 24 PIC X(01) FROM MATCH-IND2 OF RCV-PARMS.
+          05 LINE 6 COLUMN 1  VALUE
+                 'A NEW AUDIT RECORD HAS BEEN APPENDED FOR THIS CALL.'.
+          05 LINE 8 COLUMN 1  VALUE 'PRESS ENTER TO CONTINUE'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-INQUIRY-LOOP UNTIL INQUIRY-DONE
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN I-O AUDIT-FILE
+           IF WS-AUDIT-OK
+               SET AUDIT-FILE-IS-OPEN TO TRUE
+           ELSE
+               DISPLAY 'ECHOINQ - OPEN AUDITFL FAILED, STATUS='
+                   WS-AUDIT-STATUS
+               MOVE 12 TO RETURN-CODE
+               SET INQUIRY-DONE TO TRUE
+           END-IF.
+
+       2000-INQUIRY-LOOP.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           MOVE SPACES TO WS-LOOKUP-TIMESTAMP
+           MOVE ZERO   TO WS-LOOKUP-SEQUENCE
+           DISPLAY LOOKUP-SCREEN
+           ACCEPT LOOKUP-SCREEN
+           ACCEPT WS-PFKEY FROM ESCAPE KEY
+           IF WS-PFKEY = 3
+               SET INQUIRY-DONE TO TRUE
+           ELSE
+               MOVE WS-LOOKUP-TIMESTAMP TO WS-LOOKUP-KEY-TIMESTAMP
+               MOVE WS-LOOKUP-SEQUENCE  TO WS-LOOKUP-KEY-SEQUENCE
+               MOVE WS-LOOKUP-KEY       TO AUD-KEY
+
+               READ AUDIT-FILE
+                   KEY IS AUD-KEY
+                   INVALID KEY
+                       DISPLAY
+                           'ECHOINQ - CONFIRMATION NOT FOUND FOR KEY'
+                       MOVE 'N' TO WS-FOUND-SWITCH
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-FOUND-SWITCH
+               END-READ
+
+               IF RECORD-FOUND
+                   PERFORM 3000-DISPLAY-AND-CORRECT
+               END-IF
+           END-IF.
+
+       3000-DISPLAY-AND-CORRECT.
+           DISPLAY MISMATCH-SCREEN
+           ACCEPT MISMATCH-SCREEN
+           ACCEPT WS-PFKEY FROM ESCAPE KEY
+           IF WS-PFKEY = 3
+               SET INQUIRY-DONE TO TRUE
+           ELSE
+               INITIALIZE RCV-PARMS
+               DISPLAY CORRECTION-SCREEN
+               ACCEPT CORRECTION-SCREEN
+               ACCEPT WS-PFKEY FROM ESCAPE KEY
+               IF WS-PFKEY = 3
+                   SET INQUIRY-DONE TO TRUE
+               ELSE
+                   PERFORM 3100-SUBMIT-CORRECTION
+               END-IF
+           END-IF.
+
+       3100-SUBMIT-CORRECTION.
+      *    ECHO2 opens its own connector to AUDITFL to append the
+      *    correction's audit record; close ours first so the two
+      *    connectors never have the VSAM KSDS open at the same time.
+           CLOSE AUDIT-FILE
+           MOVE 'N' TO WS-AUDIT-OPEN-SW
+
+           CALL 'ECHO2' USING RCV-PARMS
+
+           MOVE RETURN-CODE TO WS-RC-DISPLAY
+           DISPLAY RESULT-SCREEN
+           ACCEPT RESULT-SCREEN
+
+           OPEN I-O AUDIT-FILE
+           IF WS-AUDIT-OK
+               SET AUDIT-FILE-IS-OPEN TO TRUE
+           ELSE
+               DISPLAY 'ECHOINQ - REOPEN AUDITFL FAILED, STATUS='
+                   WS-AUDIT-STATUS
+               MOVE 12 TO RETURN-CODE
+               SET INQUIRY-DONE TO TRUE
+           END-IF.
+
+       9000-TERMINATE.
+           IF AUDIT-FILE-IS-OPEN
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       END PROGRAM ECHOINQ.
