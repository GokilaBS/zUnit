@@ -81,6 +81,51 @@
            SET TEST-ENTRY TO ENTRY 'TEST1'
            MOVE 'TEST1' TO TEST-NAME
            MOVE 5 TO TEST-NAME-LEN
+           CALL 'AZUTCADD' USING
+               BY VALUE     TEST-CASE-PTR
+               BY VALUE     TEST-ENTRY
+               BY REFERENCE TEST-NAME
+               BY VALUE     TEST-NAME-LEN
+
+           SET TEST-ENTRY TO ENTRY 'TEST2'
+           MOVE 'TEST2' TO TEST-NAME
+           MOVE 5 TO TEST-NAME-LEN
+           CALL 'AZUTCADD' USING
+               BY VALUE     TEST-CASE-PTR
+               BY VALUE     TEST-ENTRY
+               BY REFERENCE TEST-NAME
+               BY VALUE     TEST-NAME-LEN
+
+           SET TEST-ENTRY TO ENTRY 'TEST3'
+           MOVE 'TEST3' TO TEST-NAME
+           MOVE 5 TO TEST-NAME-LEN
+           CALL 'AZUTCADD' USING
+               BY VALUE     TEST-CASE-PTR
+               BY VALUE     TEST-ENTRY
+               BY REFERENCE TEST-NAME
+               BY VALUE     TEST-NAME-LEN
+
+           SET TEST-ENTRY TO ENTRY 'TEST4'
+           MOVE 'TEST4' TO TEST-NAME
+           MOVE 5 TO TEST-NAME-LEN
+           CALL 'AZUTCADD' USING
+               BY VALUE     TEST-CASE-PTR
+               BY VALUE     TEST-ENTRY
+               BY REFERENCE TEST-NAME
+               BY VALUE     TEST-NAME-LEN
+
+           SET TEST-ENTRY TO ENTRY 'TEST5'
+           MOVE 'TEST5' TO TEST-NAME
+           MOVE 5 TO TEST-NAME-LEN
+           CALL 'AZUTCADD' USING
+               BY VALUE     TEST-CASE-PTR
+               BY VALUE     TEST-ENTRY
+               BY REFERENCE TEST-NAME
+               BY VALUE     TEST-NAME-LEN
+
+           SET TEST-ENTRY TO ENTRY 'TEST6'
+           MOVE 'TEST6' TO TEST-NAME
+           MOVE 5 TO TEST-NAME-LEN
            CALL 'AZUTCADD' USING
                BY VALUE     TEST-CASE-PTR
                BY VALUE     TEST-ENTRY
@@ -144,13 +189,7 @@
        1 AZ-TEST-CASE-PTR-VALUE REDEFINES
            AZ-TEST-CASE-PTR  PIC 9(9) COMP-5.
        LINKAGE SECTION.
-       1 RCV-PARMS.
-         5 IN-TEXT0 Pic X(05).
-         5 OUT-TEXT0 Pic X(11).
-         5 IN-TEXT1 Pic 9(05).
-         5 OUT-TEXT1 Pic 9(11).
-         5 IN-TEXT2 Pic A(05).
-         5 OUT-TEXT2 Pic A(11).
+       COPY RCVPARM.
        1 TEST-CASE-PTR    POINTER.
        1 TEST-CASE-PTR-VALUE REDEFINES
            TEST-CASE-PTR  PIC 9(9) COMP-5.
@@ -173,10 +212,70 @@
                 PERFORM ALLOCATE-PARM
       *       initialize parameter
                 PERFORM INITIALIZE-PARM
-      *       set input data to parameter
-                MOVE ZUT00000000 TO IN-TEXT0 OF RCV-PARMS
-                MOVE 12345 TO IN-TEXT1 OF RCV-PARMS
-                MOVE ZUT00000001 TO IN-TEXT2 OF RCV-PARMS
+      *       set input data to parameter (double-keyed, matching)
+                MOVE ZUT00000000 TO IN-TEXT0-A OF RCV-PARMS
+                MOVE ZUT00000000 TO IN-TEXT0-B OF RCV-PARMS
+                MOVE 12345 TO IN-TEXT1-A OF RCV-PARMS
+                MOVE 12345 TO IN-TEXT1-B OF RCV-PARMS
+                MOVE ZUT00000001 TO IN-TEXT2-A OF RCV-PARMS
+                MOVE ZUT00000001 TO IN-TEXT2-B OF RCV-PARMS
+                MOVE TEST-CASE-PTR-VALUE TO AZ-TEST-CASE-PTR-VALUE
+              WHEN 'TEST2'
+                DISPLAY 'SETUP (' TEST-NAME(1:TEST-NAME-LEN) ')'
+      *       setup for test TEST2 - empty IN-TEXT0 boundary
+                PERFORM ALLOCATE-PARM
+                PERFORM INITIALIZE-PARM
+      *       IN-TEXT0-A/B left blank by INITIALIZE-PARM - the
+      *       validation-reject path is what this test exercises
+                MOVE TEST-CASE-PTR-VALUE TO AZ-TEST-CASE-PTR-VALUE
+              WHEN 'TEST3'
+                DISPLAY 'SETUP (' TEST-NAME(1:TEST-NAME-LEN) ')'
+      *       setup for test TEST3 - all-nines IN-TEXT1 boundary
+                PERFORM ALLOCATE-PARM
+                PERFORM INITIALIZE-PARM
+                MOVE ZUT00000000 TO IN-TEXT0-A OF RCV-PARMS
+                MOVE ZUT00000000 TO IN-TEXT0-B OF RCV-PARMS
+                MOVE 9999999999 TO IN-TEXT1-A OF RCV-PARMS
+                MOVE 9999999999 TO IN-TEXT1-B OF RCV-PARMS
+                MOVE ZUT00000001 TO IN-TEXT2-A OF RCV-PARMS
+                MOVE ZUT00000001 TO IN-TEXT2-B OF RCV-PARMS
+                MOVE TEST-CASE-PTR-VALUE TO AZ-TEST-CASE-PTR-VALUE
+              WHEN 'TEST4'
+                DISPLAY 'SETUP (' TEST-NAME(1:TEST-NAME-LEN) ')'
+      *       setup for test TEST4 - non-alphabetic IN-TEXT2 boundary
+                PERFORM ALLOCATE-PARM
+                PERFORM INITIALIZE-PARM
+                MOVE ZUT00000000 TO IN-TEXT0-A OF RCV-PARMS
+                MOVE ZUT00000000 TO IN-TEXT0-B OF RCV-PARMS
+                MOVE 12345 TO IN-TEXT1-A OF RCV-PARMS
+                MOVE 12345 TO IN-TEXT1-B OF RCV-PARMS
+                MOVE '12345' TO IN-TEXT2-A OF RCV-PARMS
+                MOVE '12345' TO IN-TEXT2-B OF RCV-PARMS
+                MOVE TEST-CASE-PTR-VALUE TO AZ-TEST-CASE-PTR-VALUE
+              WHEN 'TEST5'
+                DISPLAY 'SETUP (' TEST-NAME(1:TEST-NAME-LEN) ')'
+      *       setup for test TEST5 - max-length values, all fields
+                PERFORM ALLOCATE-PARM
+                PERFORM INITIALIZE-PARM
+                MOVE 'ABCDE' TO IN-TEXT0-A OF RCV-PARMS
+                MOVE 'ABCDE' TO IN-TEXT0-B OF RCV-PARMS
+                MOVE 9876543210 TO IN-TEXT1-A OF RCV-PARMS
+                MOVE 9876543210 TO IN-TEXT1-B OF RCV-PARMS
+                MOVE 'ZZZZZ' TO IN-TEXT2-A OF RCV-PARMS
+                MOVE 'ZZZZZ' TO IN-TEXT2-B OF RCV-PARMS
+                MOVE TEST-CASE-PTR-VALUE TO AZ-TEST-CASE-PTR-VALUE
+              WHEN 'TEST6'
+                DISPLAY 'SETUP (' TEST-NAME(1:TEST-NAME-LEN) ')'
+      *       setup for test TEST6 - IN-TEXT0-A/B double-key mismatch,
+      *       IN-TEXT1/IN-TEXT2 still match
+                PERFORM ALLOCATE-PARM
+                PERFORM INITIALIZE-PARM
+                MOVE 'AAAAA' TO IN-TEXT0-A OF RCV-PARMS
+                MOVE 'BBBBB' TO IN-TEXT0-B OF RCV-PARMS
+                MOVE 12345 TO IN-TEXT1-A OF RCV-PARMS
+                MOVE 12345 TO IN-TEXT1-B OF RCV-PARMS
+                MOVE ZUT00000001 TO IN-TEXT2-A OF RCV-PARMS
+                MOVE ZUT00000001 TO IN-TEXT2-B OF RCV-PARMS
                 MOVE TEST-CASE-PTR-VALUE TO AZ-TEST-CASE-PTR-VALUE
            END-EVALUATE
            GOBACK
@@ -186,9 +285,9 @@
            INITIALIZE CEEGTST-HEAP CEEGTST-SIZE
       *    get a parameter size
            INITIALIZE PARM-SIZE
-      *    LENGTH OF RCV-PARMS: 48
-           IF 48 > PARM-SIZE
-             MOVE 48 TO PARM-SIZE
+      *    LENGTH OF RCV-PARMS: 98
+           IF 98 > PARM-SIZE
+             MOVE 98 TO PARM-SIZE
            END-IF
            ADD PARM-SIZE TO CEEGTST-SIZE
       *    get heap storage
@@ -252,6 +351,26 @@
       *         free test fixture for 'TEST1'
                 CALL 'CEEFRST' USING TEST-FIXTURE-PTR OMITTED
                 DISPLAY 'TEARDOWN (' TEST-NAME(1:TEST-NAME-LEN) ')'
+              WHEN 'TEST2'
+      *         free test fixture for 'TEST2'
+                CALL 'CEEFRST' USING TEST-FIXTURE-PTR OMITTED
+                DISPLAY 'TEARDOWN (' TEST-NAME(1:TEST-NAME-LEN) ')'
+              WHEN 'TEST3'
+      *         free test fixture for 'TEST3'
+                CALL 'CEEFRST' USING TEST-FIXTURE-PTR OMITTED
+                DISPLAY 'TEARDOWN (' TEST-NAME(1:TEST-NAME-LEN) ')'
+              WHEN 'TEST4'
+      *         free test fixture for 'TEST4'
+                CALL 'CEEFRST' USING TEST-FIXTURE-PTR OMITTED
+                DISPLAY 'TEARDOWN (' TEST-NAME(1:TEST-NAME-LEN) ')'
+              WHEN 'TEST5'
+      *         free test fixture for 'TEST5'
+                CALL 'CEEFRST' USING TEST-FIXTURE-PTR OMITTED
+                DISPLAY 'TEARDOWN (' TEST-NAME(1:TEST-NAME-LEN) ')'
+              WHEN 'TEST6'
+      *         free test fixture for 'TEST6'
+                CALL 'CEEFRST' USING TEST-FIXTURE-PTR OMITTED
+                DISPLAY 'TEARDOWN (' TEST-NAME(1:TEST-NAME-LEN) ')'
            END-EVALUATE
            .
        END PROGRAM 'TEARDOWN'.
@@ -298,6 +417,7 @@
             5 PIC X(11) DISPLAY VALUE 'hell0 hell0'.
           3 ZUT00000003.
             5 PIC X(11) DISPLAY VALUE 'hello hello'.
+          3 ZUT00000010 PIC X(01) DISPLAY VALUE 'M'.
        LOCAL-STORAGE SECTION.
        1 AZ-COMPARE-ITEM-NAMES.
          3 ZUT00000004.
@@ -309,10 +429,22 @@
          3 ZUT00000008.
             5 PIC X(20) DISPLAY VALUE 'OUT-TEXT2 OF RCV-PAR'.
             5 PIC X(2) DISPLAY VALUE 'MS'.
+         3 ZUT00000011.
+            5 PIC X(20) DISPLAY VALUE 'MATCH-IND0 OF RCV-PA'.
+            5 PIC X(2) DISPLAY VALUE 'RM'.
+         3 ZUT00000012.
+            5 PIC X(20) DISPLAY VALUE 'MATCH-IND1 OF RCV-PA'.
+            5 PIC X(2) DISPLAY VALUE 'RM'.
+         3 ZUT00000013.
+            5 PIC X(20) DISPLAY VALUE 'MATCH-IND2 OF RCV-PA'.
+            5 PIC X(2) DISPLAY VALUE 'RM'.
        1 AZ-COMPARE-WORK-ITEMS.
           3 ZUT00000005 PIC X(11) OCCURS 2.
-          3 ZUT00000007 PIC 9(11) OCCURS 2.
+          3 ZUT00000007 PIC 9(21) OCCURS 2.
           3 ZUT00000009 PIC X(11) OCCURS 2.
+          3 ZUT00000014 PIC X(01) OCCURS 2.
+          3 ZUT00000015 PIC X(01) OCCURS 2.
+          3 ZUT00000016 PIC X(01) OCCURS 2.
        1 AZ-CONVERT.
          3 AZ-CONVERT-HEXIN  PIC X(1).
          3 AZ-CONVERT-HEXVAL PIC X(2).
@@ -328,13 +460,7 @@
          3 AZ-Q1 PIC S9(8) COMP.
          3 AZ-R1 PIC S9(8) COMP.
        LINKAGE SECTION.
-       1 RCV-PARMS.
-         5 IN-TEXT0 Pic X(05).
-         5 OUT-TEXT0 Pic X(11).
-         5 IN-TEXT1 Pic 9(05).
-         5 OUT-TEXT1 Pic 9(11).
-         5 IN-TEXT2 Pic A(05).
-         5 OUT-TEXT2 Pic A(11).
+       COPY RCVPARM.
        1 TEST-CASE-PTR    POINTER.
        1 TEST-FIXTURE-PTR POINTER.
        1 TEST-FIXTURE-PTR-VALUE REDEFINES
@@ -381,18 +507,18 @@
              PERFORM THROW-ASSERTION
            END-IF
            IF (OUT-TEXT1 OF RCV-PARMS IS NUMERIC)
-               AND (OUT-TEXT1 OF RCV-PARMS = 12345012345) THEN
+               AND (OUT-TEXT1 OF RCV-PARMS = 1234500000012345) THEN
              CONTINUE
            ELSE
              MOVE OUT-TEXT1 OF RCV-PARMS TO ZUT00000007(1)
-             MOVE 12345012345 TO ZUT00000007(2)
+             MOVE 1234500000012345 TO ZUT00000007(2)
              SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUT00000006
              MOVE LENGTH OF ZUT00000006 TO AZ-COMPARE-ITEM-NAME-LEN
              SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF ZUT00000007(1)
-             MOVE 11 TO AZ-COMPARE-ITEM-VALUE-LEN
+             MOVE 21 TO AZ-COMPARE-ITEM-VALUE-LEN
              SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
            ZUT00000007(2)
-             MOVE 11 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+             MOVE 21 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
              MOVE 1 TO FAIL-MESSAGE-LEN
              STRING
                'Compare failed in PROCEDURE DIVISION.'
@@ -423,6 +549,69 @@
              SUBTRACT 1 FROM FAIL-MESSAGE-LEN
              PERFORM THROW-ASSERTION
            END-IF
+           IF MATCH-IND0 OF RCV-PARMS = ZUT00000010 THEN
+             CONTINUE
+           ELSE
+             MOVE MATCH-IND0 OF RCV-PARMS TO ZUT00000014(1)
+             MOVE ZUT00000010 TO ZUT00000014(2)
+             SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUT00000011
+             MOVE LENGTH OF ZUT00000011 TO AZ-COMPARE-ITEM-NAME-LEN
+             SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF ZUT00000014(1)
+             MOVE 1 TO AZ-COMPARE-ITEM-VALUE-LEN
+             SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUT00000014(2)
+             MOVE 1 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+             MOVE 1 TO FAIL-MESSAGE-LEN
+             STRING
+               'Compare failed in PROCEDURE DIVISION.'
+               DELIMITED BY SIZE INTO FAIL-MESSAGE-TXT
+               WITH POINTER FAIL-MESSAGE-LEN
+             END-STRING
+             SUBTRACT 1 FROM FAIL-MESSAGE-LEN
+             PERFORM THROW-ASSERTION
+           END-IF
+           IF MATCH-IND1 OF RCV-PARMS = ZUT00000010 THEN
+             CONTINUE
+           ELSE
+             MOVE MATCH-IND1 OF RCV-PARMS TO ZUT00000015(1)
+             MOVE ZUT00000010 TO ZUT00000015(2)
+             SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUT00000012
+             MOVE LENGTH OF ZUT00000012 TO AZ-COMPARE-ITEM-NAME-LEN
+             SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF ZUT00000015(1)
+             MOVE 1 TO AZ-COMPARE-ITEM-VALUE-LEN
+             SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUT00000015(2)
+             MOVE 1 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+             MOVE 1 TO FAIL-MESSAGE-LEN
+             STRING
+               'Compare failed in PROCEDURE DIVISION.'
+               DELIMITED BY SIZE INTO FAIL-MESSAGE-TXT
+               WITH POINTER FAIL-MESSAGE-LEN
+             END-STRING
+             SUBTRACT 1 FROM FAIL-MESSAGE-LEN
+             PERFORM THROW-ASSERTION
+           END-IF
+           IF MATCH-IND2 OF RCV-PARMS = ZUT00000010 THEN
+             CONTINUE
+           ELSE
+             MOVE MATCH-IND2 OF RCV-PARMS TO ZUT00000016(1)
+             MOVE ZUT00000010 TO ZUT00000016(2)
+             SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUT00000013
+             MOVE LENGTH OF ZUT00000013 TO AZ-COMPARE-ITEM-NAME-LEN
+             SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF ZUT00000016(1)
+             MOVE 1 TO AZ-COMPARE-ITEM-VALUE-LEN
+             SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUT00000016(2)
+             MOVE 1 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+             MOVE 1 TO FAIL-MESSAGE-LEN
+             STRING
+               'Compare failed in PROCEDURE DIVISION.'
+               DELIMITED BY SIZE INTO FAIL-MESSAGE-TXT
+               WITH POINTER FAIL-MESSAGE-LEN
+             END-STRING
+             SUBTRACT 1 FROM FAIL-MESSAGE-LEN
+             PERFORM THROW-ASSERTION
+           END-IF
       *    display test name on exit
            DISPLAY TEST-NAME(1:TEST-NAME-LEN)
            ' Successful.'.
@@ -447,4 +636,404 @@
                    BY VALUE AZ-COMPARE-ITEM-EXP-VALUE-PTR
                    BY VALUE AZ-COMPARE-ITEM-EXP-VALUE-LEN
            EXIT.
-       END PROGRAM 'TEST1'.
\ No newline at end of file
+       END PROGRAM 'TEST1'.
+      *+---------------------------------------------------------------+
+      *| TEST2                                                         |
+      *|     Boundary test: IN-TEXT0-A/B left blank - ECHO2 must       |
+      *|     reject the call (RETURN-CODE 4) instead of building       |
+      *|     output fields.                                            |
+      *|                                                               |
+      *| @param TEST-CASE-PTR (input),                                 |
+      *|     A pointer-by-value to an area maintained by the           |
+      *|     zUnit Test Runner that identifies the Test Case           |
+      *|     and associated resources.                                 |
+      *|                                                               |
+      *| @param TEST-FIXTURE-PTR (input),                              |
+      *|     A pointer-by-value to a user-defined structure,           |
+      *|     established previously in the SETUP program, that         |
+      *|     represents the Test Fixture.                              |
+      *|                                                               |
+      *| @param TEST-NAME-PTR (input),                                 |
+      *|     A pointer-by-value to an area containing the name         |
+      *|     of the Test for which a Test Fixture should be            |
+      *|     allocated.                                                |
+      *|                                                               |
+      *| @param TEST-NAME-LEN (input),                                 |
+      *|     A integer-by-value that specifies the length in           |
+      *|     bytes of the value contained in parameter                 |
+      *|     TEST-NAME-PTR.                                            |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'TEST2'.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY TESTASRW.
+       1 WS-EXPECTED-RC PIC 9(4) VALUE 4.
+       1 WS-ACTUAL-RC   PIC 9(4).
+       LINKAGE SECTION.
+       COPY RCVPARM.
+       1 TEST-CASE-PTR    POINTER.
+       1 TEST-FIXTURE-PTR POINTER.
+       1 TEST-NAME-PTR    POINTER.
+       1 TEST-NAME-LEN    PIC S9(9) COMP-5.
+       1 TEST-NAME        PIC X(254).
+       PROCEDURE DIVISION USING BY VALUE TEST-CASE-PTR
+                          BY VALUE TEST-FIXTURE-PTR
+                          BY VALUE TEST-NAME-PTR
+                          BY VALUE TEST-NAME-LEN.
+       MAIN SECTION.
+           SET ADDRESS OF TEST-NAME TO TEST-NAME-PTR
+      *    display test name on entry
+           DISPLAY TEST-NAME(1:TEST-NAME-LEN) ' Started...'
+      *    establish addressability to test fixture
+           SET ADDRESS OF RCV-PARMS TO TEST-FIXTURE-PTR
+      *    call test program
+           DISPLAY 'CALL ECHO2'
+           CALL 'ECHO2'
+           USING RCV-PARMS
+           .
+           MOVE RETURN-CODE TO WS-ACTUAL-RC
+           IF WS-ACTUAL-RC = WS-EXPECTED-RC THEN
+             CONTINUE
+           ELSE
+             MOVE 'RETURN-CODE' TO WS-ASSERT-NAME
+             SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF WS-ASSERT-NAME
+             MOVE LENGTH OF WS-ASSERT-NAME TO AZ-COMPARE-ITEM-NAME-LEN
+             SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF WS-ACTUAL-RC
+             MOVE LENGTH OF WS-ACTUAL-RC TO AZ-COMPARE-ITEM-VALUE-LEN
+             SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO
+                 ADDRESS OF WS-EXPECTED-RC
+             MOVE LENGTH OF WS-EXPECTED-RC TO
+                 AZ-COMPARE-ITEM-EXP-VALUE-LEN
+             MOVE 1 TO FAIL-MESSAGE-LEN
+             STRING
+               'Compare failed in PROCEDURE DIVISION.'
+               DELIMITED BY SIZE INTO FAIL-MESSAGE-TXT
+               WITH POINTER FAIL-MESSAGE-LEN
+             END-STRING
+             SUBTRACT 1 FROM FAIL-MESSAGE-LEN
+             PERFORM THROW-ASSERTION
+           END-IF
+      *    display test name on exit
+           DISPLAY TEST-NAME(1:TEST-NAME-LEN)
+           ' Successful.'.
+           GOBACK.
+       COPY TESTASRT.
+       END PROGRAM 'TEST2'.
+      *+---------------------------------------------------------------+
+      *| TEST3                                                         |
+      *|     Boundary test: IN-TEXT1-A/B at the maximum 10-digit       |
+      *|     value (all nines) - ECHO2 must build OUT-TEXT1 correctly  |
+      *|     and report a match, with no truncation.                   |
+      *|                                                               |
+      *| @param TEST-CASE-PTR, TEST-FIXTURE-PTR, TEST-NAME-PTR,        |
+      *|     TEST-NAME-LEN - see TEST1.                                |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'TEST3'.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY TESTASRW.
+       1 WS-EXPECTED-RC       PIC 9(4) VALUE 0.
+       1 WS-ACTUAL-RC         PIC 9(4).
+       1 WS-EXPECTED-OUT-TEXT1 PIC 9(21)
+           VALUE 999999999909999999999.
+       LINKAGE SECTION.
+       COPY RCVPARM.
+       1 TEST-CASE-PTR    POINTER.
+       1 TEST-FIXTURE-PTR POINTER.
+       1 TEST-NAME-PTR    POINTER.
+       1 TEST-NAME-LEN    PIC S9(9) COMP-5.
+       1 TEST-NAME        PIC X(254).
+       PROCEDURE DIVISION USING BY VALUE TEST-CASE-PTR
+                          BY VALUE TEST-FIXTURE-PTR
+                          BY VALUE TEST-NAME-PTR
+                          BY VALUE TEST-NAME-LEN.
+       MAIN SECTION.
+           SET ADDRESS OF TEST-NAME TO TEST-NAME-PTR
+      *    display test name on entry
+           DISPLAY TEST-NAME(1:TEST-NAME-LEN) ' Started...'
+      *    establish addressability to test fixture
+           SET ADDRESS OF RCV-PARMS TO TEST-FIXTURE-PTR
+      *    call test program
+           DISPLAY 'CALL ECHO2'
+           CALL 'ECHO2'
+           USING RCV-PARMS
+           .
+           MOVE RETURN-CODE TO WS-ACTUAL-RC
+           IF WS-ACTUAL-RC = WS-EXPECTED-RC THEN
+             CONTINUE
+           ELSE
+             MOVE 'RETURN-CODE' TO WS-ASSERT-NAME
+             SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF WS-ASSERT-NAME
+             MOVE LENGTH OF WS-ASSERT-NAME TO AZ-COMPARE-ITEM-NAME-LEN
+             SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF WS-ACTUAL-RC
+             MOVE LENGTH OF WS-ACTUAL-RC TO AZ-COMPARE-ITEM-VALUE-LEN
+             SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO
+                 ADDRESS OF WS-EXPECTED-RC
+             MOVE LENGTH OF WS-EXPECTED-RC TO
+                 AZ-COMPARE-ITEM-EXP-VALUE-LEN
+             MOVE 1 TO FAIL-MESSAGE-LEN
+             STRING
+               'Compare failed in PROCEDURE DIVISION.'
+               DELIMITED BY SIZE INTO FAIL-MESSAGE-TXT
+               WITH POINTER FAIL-MESSAGE-LEN
+             END-STRING
+             SUBTRACT 1 FROM FAIL-MESSAGE-LEN
+             PERFORM THROW-ASSERTION
+           END-IF
+           MOVE 'OUT-TEXT1 OF RCV-PARMS' TO WS-ASSERT-NAME
+           MOVE OUT-TEXT1 OF RCV-PARMS TO WS-ASSERT-ACTUAL(1:21)
+           MOVE WS-EXPECTED-OUT-TEXT1 TO WS-ASSERT-EXPECTED(1:21)
+           MOVE 21 TO WS-ASSERT-LEN
+           PERFORM ASSERT-EQUAL
+           MOVE 'MATCH-IND1 OF RCV-PARMS' TO WS-ASSERT-NAME
+           MOVE MATCH-IND1 OF RCV-PARMS TO WS-ASSERT-ACTUAL(1:1)
+           MOVE 'M' TO WS-ASSERT-EXPECTED(1:1)
+           MOVE 1 TO WS-ASSERT-LEN
+           PERFORM ASSERT-EQUAL
+      *    display test name on exit
+           DISPLAY TEST-NAME(1:TEST-NAME-LEN)
+           ' Successful.'.
+           GOBACK.
+       COPY TESTASRT.
+       END PROGRAM 'TEST3'.
+      *+---------------------------------------------------------------+
+      *| TEST4                                                         |
+      *|     Boundary test: IN-TEXT2-A/B holds digits, not letters -   |
+      *|     ECHO2 does not validate IN-TEXT2 as alphabetic, so the    |
+      *|     call must still succeed and report a match.               |
+      *|                                                               |
+      *| @param TEST-CASE-PTR, TEST-FIXTURE-PTR, TEST-NAME-PTR,        |
+      *|     TEST-NAME-LEN - see TEST1.                                |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'TEST4'.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY TESTASRW.
+       1 WS-EXPECTED-RC PIC 9(4) VALUE 0.
+       1 WS-ACTUAL-RC   PIC 9(4).
+       LINKAGE SECTION.
+       COPY RCVPARM.
+       1 TEST-CASE-PTR    POINTER.
+       1 TEST-FIXTURE-PTR POINTER.
+       1 TEST-NAME-PTR    POINTER.
+       1 TEST-NAME-LEN    PIC S9(9) COMP-5.
+       1 TEST-NAME        PIC X(254).
+       PROCEDURE DIVISION USING BY VALUE TEST-CASE-PTR
+                          BY VALUE TEST-FIXTURE-PTR
+                          BY VALUE TEST-NAME-PTR
+                          BY VALUE TEST-NAME-LEN.
+       MAIN SECTION.
+           SET ADDRESS OF TEST-NAME TO TEST-NAME-PTR
+      *    display test name on entry
+           DISPLAY TEST-NAME(1:TEST-NAME-LEN) ' Started...'
+      *    establish addressability to test fixture
+           SET ADDRESS OF RCV-PARMS TO TEST-FIXTURE-PTR
+      *    call test program
+           DISPLAY 'CALL ECHO2'
+           CALL 'ECHO2'
+           USING RCV-PARMS
+           .
+           MOVE RETURN-CODE TO WS-ACTUAL-RC
+           IF WS-ACTUAL-RC = WS-EXPECTED-RC THEN
+             CONTINUE
+           ELSE
+             MOVE 'RETURN-CODE' TO WS-ASSERT-NAME
+             SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF WS-ASSERT-NAME
+             MOVE LENGTH OF WS-ASSERT-NAME TO AZ-COMPARE-ITEM-NAME-LEN
+             SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF WS-ACTUAL-RC
+             MOVE LENGTH OF WS-ACTUAL-RC TO AZ-COMPARE-ITEM-VALUE-LEN
+             SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO
+                 ADDRESS OF WS-EXPECTED-RC
+             MOVE LENGTH OF WS-EXPECTED-RC TO
+                 AZ-COMPARE-ITEM-EXP-VALUE-LEN
+             MOVE 1 TO FAIL-MESSAGE-LEN
+             STRING
+               'Compare failed in PROCEDURE DIVISION.'
+               DELIMITED BY SIZE INTO FAIL-MESSAGE-TXT
+               WITH POINTER FAIL-MESSAGE-LEN
+             END-STRING
+             SUBTRACT 1 FROM FAIL-MESSAGE-LEN
+             PERFORM THROW-ASSERTION
+           END-IF
+           MOVE 'MATCH-IND2 OF RCV-PARMS' TO WS-ASSERT-NAME
+           MOVE MATCH-IND2 OF RCV-PARMS TO WS-ASSERT-ACTUAL(1:1)
+           MOVE 'M' TO WS-ASSERT-EXPECTED(1:1)
+           MOVE 1 TO WS-ASSERT-LEN
+           PERFORM ASSERT-EQUAL
+      *    display test name on exit
+           DISPLAY TEST-NAME(1:TEST-NAME-LEN)
+           ' Successful.'.
+           GOBACK.
+       COPY TESTASRT.
+       END PROGRAM 'TEST4'.
+      *+---------------------------------------------------------------+
+      *| TEST5                                                         |
+      *|     Boundary test: every input field at its maximum length    |
+      *|     (IN-TEXT0/2 full 5 characters, IN-TEXT1 full 10 digits)   |
+      *|     and double-keyed to match - ECHO2 must accept the call    |
+      *|     and report a match on all three fields.                   |
+      *|                                                               |
+      *| @param TEST-CASE-PTR, TEST-FIXTURE-PTR, TEST-NAME-PTR,        |
+      *|     TEST-NAME-LEN - see TEST1.                                |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'TEST5'.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY TESTASRW.
+       1 WS-EXPECTED-RC PIC 9(4) VALUE 0.
+       1 WS-ACTUAL-RC   PIC 9(4).
+       LINKAGE SECTION.
+       COPY RCVPARM.
+       1 TEST-CASE-PTR    POINTER.
+       1 TEST-FIXTURE-PTR POINTER.
+       1 TEST-NAME-PTR    POINTER.
+       1 TEST-NAME-LEN    PIC S9(9) COMP-5.
+       1 TEST-NAME        PIC X(254).
+       PROCEDURE DIVISION USING BY VALUE TEST-CASE-PTR
+                          BY VALUE TEST-FIXTURE-PTR
+                          BY VALUE TEST-NAME-PTR
+                          BY VALUE TEST-NAME-LEN.
+       MAIN SECTION.
+           SET ADDRESS OF TEST-NAME TO TEST-NAME-PTR
+      *    display test name on entry
+           DISPLAY TEST-NAME(1:TEST-NAME-LEN) ' Started...'
+      *    establish addressability to test fixture
+           SET ADDRESS OF RCV-PARMS TO TEST-FIXTURE-PTR
+      *    call test program
+           DISPLAY 'CALL ECHO2'
+           CALL 'ECHO2'
+           USING RCV-PARMS
+           .
+           MOVE RETURN-CODE TO WS-ACTUAL-RC
+           IF WS-ACTUAL-RC = WS-EXPECTED-RC THEN
+             CONTINUE
+           ELSE
+             MOVE 'RETURN-CODE' TO WS-ASSERT-NAME
+             SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF WS-ASSERT-NAME
+             MOVE LENGTH OF WS-ASSERT-NAME TO AZ-COMPARE-ITEM-NAME-LEN
+             SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF WS-ACTUAL-RC
+             MOVE LENGTH OF WS-ACTUAL-RC TO AZ-COMPARE-ITEM-VALUE-LEN
+             SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO
+                 ADDRESS OF WS-EXPECTED-RC
+             MOVE LENGTH OF WS-EXPECTED-RC TO
+                 AZ-COMPARE-ITEM-EXP-VALUE-LEN
+             MOVE 1 TO FAIL-MESSAGE-LEN
+             STRING
+               'Compare failed in PROCEDURE DIVISION.'
+               DELIMITED BY SIZE INTO FAIL-MESSAGE-TXT
+               WITH POINTER FAIL-MESSAGE-LEN
+             END-STRING
+             SUBTRACT 1 FROM FAIL-MESSAGE-LEN
+             PERFORM THROW-ASSERTION
+           END-IF
+           MOVE 'MATCH-IND0 OF RCV-PARMS' TO WS-ASSERT-NAME
+           MOVE MATCH-IND0 OF RCV-PARMS TO WS-ASSERT-ACTUAL(1:1)
+           MOVE 'M' TO WS-ASSERT-EXPECTED(1:1)
+           MOVE 1 TO WS-ASSERT-LEN
+           PERFORM ASSERT-EQUAL
+           MOVE 'MATCH-IND1 OF RCV-PARMS' TO WS-ASSERT-NAME
+           MOVE MATCH-IND1 OF RCV-PARMS TO WS-ASSERT-ACTUAL(1:1)
+           MOVE 'M' TO WS-ASSERT-EXPECTED(1:1)
+           MOVE 1 TO WS-ASSERT-LEN
+           PERFORM ASSERT-EQUAL
+           MOVE 'MATCH-IND2 OF RCV-PARMS' TO WS-ASSERT-NAME
+           MOVE MATCH-IND2 OF RCV-PARMS TO WS-ASSERT-ACTUAL(1:1)
+           MOVE 'M' TO WS-ASSERT-EXPECTED(1:1)
+           MOVE 1 TO WS-ASSERT-LEN
+           PERFORM ASSERT-EQUAL
+      *    display test name on exit
+           DISPLAY TEST-NAME(1:TEST-NAME-LEN)
+           ' Successful.'.
+           GOBACK.
+       COPY TESTASRT.
+       END PROGRAM 'TEST5'.
+      *+---------------------------------------------------------------+
+      *| TEST6                                                         |
+      *|     Boundary test: IN-TEXT0-A/B double-keyed to a genuine     |
+      *|     MISMATCH (IN-TEXT1/IN-TEXT2 still match) - ECHO2 must     |
+      *|     accept the call and report MATCH-IND0 = 'N' while         |
+      *|     MATCH-IND1/MATCH-IND2 stay 'M'. TEST1/TEST3/TEST4/TEST5   |
+      *|     only ever feed matching A/B pairs, so none of them would  |
+      *|     catch a broken or inverted field comparison in ECHO2 -    |
+      *|     this is the one test in the suite that actually exercises *
+      *|     the mismatch path the whole subsystem exists to detect.  |
+      *|                                                               |
+      *| @param TEST-CASE-PTR, TEST-FIXTURE-PTR, TEST-NAME-PTR,        |
+      *|     TEST-NAME-LEN - see TEST1.                                |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'TEST6'.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY TESTASRW.
+       1 WS-EXPECTED-RC PIC 9(4) VALUE 0.
+       1 WS-ACTUAL-RC   PIC 9(4).
+       LINKAGE SECTION.
+       COPY RCVPARM.
+       1 TEST-CASE-PTR    POINTER.
+       1 TEST-FIXTURE-PTR POINTER.
+       1 TEST-NAME-PTR    POINTER.
+       1 TEST-NAME-LEN    PIC S9(9) COMP-5.
+       1 TEST-NAME        PIC X(254).
+       PROCEDURE DIVISION USING BY VALUE TEST-CASE-PTR
+                          BY VALUE TEST-FIXTURE-PTR
+                          BY VALUE TEST-NAME-PTR
+                          BY VALUE TEST-NAME-LEN.
+       MAIN SECTION.
+           SET ADDRESS OF TEST-NAME TO TEST-NAME-PTR
+      *    display test name on entry
+           DISPLAY TEST-NAME(1:TEST-NAME-LEN) ' Started...'
+      *    establish addressability to test fixture
+           SET ADDRESS OF RCV-PARMS TO TEST-FIXTURE-PTR
+      *    call test program
+           DISPLAY 'CALL ECHO2'
+           CALL 'ECHO2'
+           USING RCV-PARMS
+           .
+           MOVE RETURN-CODE TO WS-ACTUAL-RC
+           IF WS-ACTUAL-RC = WS-EXPECTED-RC THEN
+             CONTINUE
+           ELSE
+             MOVE 'RETURN-CODE' TO WS-ASSERT-NAME
+             SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF WS-ASSERT-NAME
+             MOVE LENGTH OF WS-ASSERT-NAME TO AZ-COMPARE-ITEM-NAME-LEN
+             SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF WS-ACTUAL-RC
+             MOVE LENGTH OF WS-ACTUAL-RC TO AZ-COMPARE-ITEM-VALUE-LEN
+             SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO
+                 ADDRESS OF WS-EXPECTED-RC
+             MOVE LENGTH OF WS-EXPECTED-RC TO
+                 AZ-COMPARE-ITEM-EXP-VALUE-LEN
+             MOVE 1 TO FAIL-MESSAGE-LEN
+             STRING
+               'Compare failed in PROCEDURE DIVISION.'
+               DELIMITED BY SIZE INTO FAIL-MESSAGE-TXT
+               WITH POINTER FAIL-MESSAGE-LEN
+             END-STRING
+             SUBTRACT 1 FROM FAIL-MESSAGE-LEN
+             PERFORM THROW-ASSERTION
+           END-IF
+           MOVE 'MATCH-IND0 OF RCV-PARMS' TO WS-ASSERT-NAME
+           MOVE MATCH-IND0 OF RCV-PARMS TO WS-ASSERT-ACTUAL(1:1)
+           MOVE 'N' TO WS-ASSERT-EXPECTED(1:1)
+           MOVE 1 TO WS-ASSERT-LEN
+           PERFORM ASSERT-EQUAL
+           MOVE 'MATCH-IND1 OF RCV-PARMS' TO WS-ASSERT-NAME
+           MOVE MATCH-IND1 OF RCV-PARMS TO WS-ASSERT-ACTUAL(1:1)
+           MOVE 'M' TO WS-ASSERT-EXPECTED(1:1)
+           MOVE 1 TO WS-ASSERT-LEN
+           PERFORM ASSERT-EQUAL
+           MOVE 'MATCH-IND2 OF RCV-PARMS' TO WS-ASSERT-NAME
+           MOVE MATCH-IND2 OF RCV-PARMS TO WS-ASSERT-ACTUAL(1:1)
+           MOVE 'M' TO WS-ASSERT-EXPECTED(1:1)
+           MOVE 1 TO WS-ASSERT-LEN
+           PERFORM ASSERT-EQUAL
+      *    display test name on exit
+           DISPLAY TEST-NAME(1:TEST-NAME-LEN)
+           ' Successful.'.
+           GOBACK.
+       COPY TESTASRT.
+       END PROGRAM 'TEST6'.
\ No newline at end of file
