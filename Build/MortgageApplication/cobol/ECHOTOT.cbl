@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ECHOTOT.
+      *****************************************************************
+      *                                                               *
+      *   ECHOTOT - Daily control-totals report for ECHO2. Scans the  *
+      *             ECHO2 audit-trail file for the AUD-APPLICATION-   *
+      *             DATE given in PARM (that day's LNCONF batch run's *
+      *             application date) and produces a single summary   *
+      *             record for that date: how many calls ECHO2       *
+      *             processed, how many matched on all three fields,  *
+      *             how many mismatched, and how many were rejected   *
+      *             by field validation. AUDITFL is a single           *
+      *             permanent cluster every ECHO2 caller appends to,  *
+      *             so the date filter is what keeps one day's totals *
+      *             from folding in every other day's confirmations.  *
+      *                                                               *
+      *****************************************************************
+      /
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDITFL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AUD-KEY
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CTOT-FILE ASSIGN TO CTOTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTOT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDREC.
+
+       FD  CTOT-FILE
+           RECORDING MODE IS F.
+           COPY CTOTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-STATUS       Pic X(02).
+          88 WS-AUDIT-OK        VALUE '00'.
+          88 WS-AUDIT-EOF       VALUE '10'.
+       01 WS-CTOT-STATUS        Pic X(02).
+          88 WS-CTOT-OK         VALUE '00'.
+       01 WS-EOF-SWITCH         Pic X(01) VALUE 'N'.
+          88 END-OF-AUDIT       VALUE 'Y'.
+       01 WS-CURRENT-TIMESTAMP  Pic X(21).
+       01 WS-RUN-DATE           Pic X(08).
+       01 WS-TOTAL-PROCESSED    Pic 9(08) VALUE ZERO.
+       01 WS-TOTAL-MATCH        Pic 9(08) VALUE ZERO.
+       01 WS-TOTAL-MISMATCH     Pic 9(08) VALUE ZERO.
+       01 WS-TOTAL-REJECT       Pic 9(08) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01 WS-RUN-PARM.
+          05 WS-PARM-LEN        Pic S9(04) COMP.
+          05 WS-PARM-DATE       Pic X(08).
+
+       PROCEDURE DIVISION USING WS-RUN-PARM.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL END-OF-AUDIT
+           PERFORM 8000-WRITE-CONTROL-TOTALS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+      *    The run date is required so this report only reconciles
+      *    the AUD-APPLICATION-DATE records ECHOBAT's *this* run
+      *    processed, not the all-time contents of the permanent
+      *    AUDITFL cluster every ECHO2 caller appends to.
+           IF WS-PARM-LEN > 0
+               MOVE WS-PARM-DATE TO WS-RUN-DATE
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+               MOVE WS-CURRENT-TIMESTAMP(1:8) TO WS-RUN-DATE
+               DISPLAY 'ECHOTOT - NO RUN-DATE PARM, DEFAULTING TO '
+                   WS-RUN-DATE
+           END-IF
+
+           OPEN INPUT AUDIT-FILE
+           IF NOT WS-AUDIT-OK
+               DISPLAY 'ECHOTOT - OPEN AUDITFL FAILED, STATUS='
+                   WS-AUDIT-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT CTOT-FILE
+           IF NOT WS-CTOT-OK
+               DISPLAY 'ECHOTOT - OPEN CTOTFILE FAILED, STATUS='
+                   WS-CTOT-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM 2100-READ-AUDIT.
+
+       2000-PROCESS-RECORD.
+           IF AUD-APPLICATION-DATE = WS-RUN-DATE
+               ADD 1 TO WS-TOTAL-PROCESSED
+
+               IF AUD-RETURN-CODE NOT = ZERO
+                   ADD 1 TO WS-TOTAL-REJECT
+               ELSE
+                   IF AUD-MATCH-IND0 = 'M' AND AUD-MATCH-IND1 = 'M'
+                           AND AUD-MATCH-IND2 = 'M'
+                       ADD 1 TO WS-TOTAL-MATCH
+                   ELSE
+                       ADD 1 TO WS-TOTAL-MISMATCH
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM 2100-READ-AUDIT.
+
+       2100-READ-AUDIT.
+           READ AUDIT-FILE NEXT RECORD
+               AT END SET END-OF-AUDIT TO TRUE
+           END-READ
+           IF NOT END-OF-AUDIT AND NOT WS-AUDIT-OK
+               DISPLAY 'ECHOTOT - READ AUDITFL FAILED, STATUS='
+                   WS-AUDIT-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       8000-WRITE-CONTROL-TOTALS.
+           MOVE WS-RUN-DATE               TO CTOT-RUN-DATE
+           MOVE WS-TOTAL-PROCESSED        TO CTOT-PROCESSED
+           MOVE WS-TOTAL-MATCH            TO CTOT-MATCH
+           MOVE WS-TOTAL-MISMATCH         TO CTOT-MISMATCH
+           MOVE WS-TOTAL-REJECT           TO CTOT-REJECT
+
+           WRITE CONTROL-TOTALS-RECORD
+           IF NOT WS-CTOT-OK
+               DISPLAY 'ECHOTOT - WRITE CTOTFILE FAILED, STATUS='
+                   WS-CTOT-STATUS
+               MOVE 12 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE AUDIT-FILE
+           CLOSE CTOT-FILE
+           DISPLAY 'ECHOTOT - RUN DATE:          ' WS-RUN-DATE
+           DISPLAY 'ECHOTOT - RECORDS PROCESSED: ' WS-TOTAL-PROCESSED
+           DISPLAY 'ECHOTOT - MATCH:             ' WS-TOTAL-MATCH
+           DISPLAY 'ECHOTOT - MISMATCH:          ' WS-TOTAL-MISMATCH
+           DISPLAY 'ECHOTOT - VALIDATION REJECTS:' WS-TOTAL-REJECT.
+
+       END PROGRAM ECHOTOT.
