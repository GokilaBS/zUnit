@@ -7,48 +7,210 @@
       *****************************************************************
       /
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDITFL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AUD-KEY
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT AUDIT-COUNTER-FILE ASSIGN TO AUDCTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTR-KEY
+               FILE STATUS IS WS-AUDCTR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDREC.
+
+       FD  AUDIT-COUNTER-FILE
+           RECORDING MODE IS F.
+           COPY AUDCTR.
+
        WORKING-STORAGE SECTION.
+       01 WS-AUDIT-STATUS       Pic X(02).
+          88 WS-AUDIT-OK        VALUE '00'.
+       01 WS-AUDIT-OPEN-SW      Pic X(01) VALUE 'N'.
+          88 AUDIT-FILE-IS-OPEN VALUE 'Y'.
+       01 WS-AUDCTR-STATUS      Pic X(02).
+          88 WS-AUDCTR-OK       VALUE '00'.
+       01 WS-AUDCTR-OPEN-SW     Pic X(01) VALUE 'N'.
+          88 AUDCTR-FILE-IS-OPEN VALUE 'Y'.
+       01 WS-AUDIT-SEQUENCE     Pic 9(08) VALUE ZERO.
+       01 WS-CURRENT-TIMESTAMP  Pic X(21).
+
        LINKAGE SECTION.
-       01 RCV-PARMS.
-          05 IN-TEXT0   Pic X(05).
-          05 OUT-TEXT0  Pic X(11).
-          05 IN-TEXT1   Pic 9(05).
-          05 OUT-TEXT1  Pic 9(11).
-          05 IN-TEXT2   Pic A(05).
-          05 OUT-TEXT2  Pic A(11).
+       COPY RCVPARM.
 
        PROCEDURE DIVISION USING RCV-PARMS.
        MAIN.
+           MOVE 0 TO RETURN-CODE.
+
+           IF IN-TEXT0-A = SPACES OR LOW-VALUES
+              OR IN-TEXT0-B = SPACES OR LOW-VALUES
+              OR IN-TEXT2-A = SPACES OR LOW-VALUES
+              OR IN-TEXT2-B = SPACES OR LOW-VALUES
+              OR IN-TEXT1-A IS NOT NUMERIC
+              OR IN-TEXT1-B IS NOT NUMERIC
+               MOVE 4 TO RETURN-CODE
+               DISPLAY "ECHO2 validation failed - RETURN-CODE 4"
+               MOVE SPACES TO OUT-TEXT0 OUT-TEXT2
+               MOVE ZERO TO OUT-TEXT1
+               MOVE SPACES TO MATCH-IND0 MATCH-IND1 MATCH-IND2
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
            DISPLAY "Start zero 0"
 
-           Initialize OUT-TEXT0.
+           Initialize OUT-TEXT0 MATCH-IND0.
 
-           MOVE IN-TEXT0 TO OUT-TEXT0(1:5).
+           MOVE IN-TEXT0-A TO OUT-TEXT0(1:5).
            MOVE SPACE TO OUT-TEXT0(6:1).
-           MOVE IN-TEXT0 TO OUT-TEXT0(7:5).
+           MOVE IN-TEXT0-B TO OUT-TEXT0(7:5).
+
+           IF IN-TEXT0-A = IN-TEXT0-B
+               MOVE 'M' TO MATCH-IND0
+           ELSE
+               MOVE 'N' TO MATCH-IND0
+           END-IF
 
            DISPLAY OUT-TEXT0
+           DISPLAY MATCH-IND0
 
            DISPLAY "Start 1"
 
-           Initialize OUT-TEXT1.
+           Initialize OUT-TEXT1 MATCH-IND1.
 
-           MOVE IN-TEXT1 TO OUT-TEXT1(1:5).
-           MOVE ZERO TO OUT-TEXT1(6:1).
-           MOVE IN-TEXT1 TO OUT-TEXT1(7:5).
+           MOVE IN-TEXT1-A TO OUT-TEXT1(1:10).
+           MOVE ZERO TO OUT-TEXT1(11:1).
+           MOVE IN-TEXT1-B TO OUT-TEXT1(12:10).
+
+           IF IN-TEXT1-A = IN-TEXT1-B
+               MOVE 'M' TO MATCH-IND1
+           ELSE
+               MOVE 'N' TO MATCH-IND1
+           END-IF
 
            DISPLAY OUT-TEXT1
+           DISPLAY MATCH-IND1
            DISPLAY "Start two 2 "
 
-           Initialize OUT-TEXT2.
+           Initialize OUT-TEXT2 MATCH-IND2.
 
-           MOVE IN-TEXT2 TO OUT-TEXT2(1:5).
+           MOVE IN-TEXT2-A TO OUT-TEXT2(1:5).
            MOVE SPACE TO OUT-TEXT2(6:1).
-           MOVE IN-TEXT2 TO OUT-TEXT2(7:5).
+           MOVE IN-TEXT2-B TO OUT-TEXT2(7:5).
+
+           IF IN-TEXT2-A = IN-TEXT2-B
+               MOVE 'M' TO MATCH-IND2
+           ELSE
+               MOVE 'N' TO MATCH-IND2
+           END-IF
 
            DISPLAY OUT-TEXT2
+           DISPLAY MATCH-IND2
            DISPLAY "End"
+
+           PERFORM WRITE-AUDIT-RECORD
            GOBACK.
 
-       END PROGRAM ECHO2.
\ No newline at end of file
+       WRITE-AUDIT-RECORD.
+           IF NOT AUDIT-FILE-IS-OPEN
+               PERFORM OPEN-AUDIT-FILE
+           END-IF
+           IF NOT AUDCTR-FILE-IS-OPEN
+               PERFORM OPEN-AUDIT-COUNTER-FILE
+           END-IF
+
+           IF AUDIT-FILE-IS-OPEN AND AUDCTR-FILE-IS-OPEN
+               PERFORM NEXT-AUDIT-SEQUENCE
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+               MOVE WS-CURRENT-TIMESTAMP(1:14) TO AUD-TIMESTAMP
+               MOVE WS-AUDIT-SEQUENCE          TO AUD-SEQUENCE
+               MOVE IN-TEXT0-A  TO AUD-IN-TEXT0-A
+               MOVE IN-TEXT0-B  TO AUD-IN-TEXT0-B
+               MOVE IN-TEXT1-A  TO AUD-IN-TEXT1-A
+               MOVE IN-TEXT1-B  TO AUD-IN-TEXT1-B
+               MOVE IN-TEXT2-A  TO AUD-IN-TEXT2-A
+               MOVE IN-TEXT2-B  TO AUD-IN-TEXT2-B
+               MOVE RETURN-CODE TO AUD-RETURN-CODE
+               MOVE BRANCH-CODE      TO AUD-BRANCH-CODE
+               MOVE APPLICATION-DATE TO AUD-APPLICATION-DATE
+               IF RETURN-CODE = 0
+                   MOVE OUT-TEXT0  TO AUD-OUT-TEXT0
+                   MOVE OUT-TEXT1  TO AUD-OUT-TEXT1
+                   MOVE OUT-TEXT2  TO AUD-OUT-TEXT2
+                   MOVE MATCH-IND0 TO AUD-MATCH-IND0
+                   MOVE MATCH-IND1 TO AUD-MATCH-IND1
+                   MOVE MATCH-IND2 TO AUD-MATCH-IND2
+               ELSE
+                   MOVE SPACES TO AUD-OUT-TEXT0 AUD-OUT-TEXT1
+                       AUD-OUT-TEXT2
+                   MOVE 'R' TO AUD-MATCH-IND0 AUD-MATCH-IND1
+                       AUD-MATCH-IND2
+               END-IF
+
+               WRITE AUDIT-RECORD
+               IF NOT WS-AUDIT-OK
+                   DISPLAY 'ECHO2 - AUDIT WRITE FAILED, STATUS='
+                       WS-AUDIT-STATUS
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           ELSE
+               DISPLAY 'ECHO2 - AUDIT FILES NOT AVAILABLE, NO WRITE'
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+      *    NEXT-AUDIT-SEQUENCE reads AUDIT-COUNTER-FILE's single
+      *    seed record for update and rewrites it incremented, so
+      *    every run unit calling ECHO2 concurrently against the
+      *    same AUDITFL gets a distinct AUD-SEQUENCE for the same
+      *    AUD-TIMESTAMP second - the VSAM KSDS serializes the
+      *    READ-then-REWRITE pair across concurrent openers.
+       NEXT-AUDIT-SEQUENCE.
+           MOVE '1' TO CTR-KEY
+           READ AUDIT-COUNTER-FILE
+               KEY IS CTR-KEY
+               INVALID KEY
+                   DISPLAY 'ECHO2 - AUDIT COUNTER READ FAILED, STATUS='
+                       WS-AUDCTR-STATUS
+                   MOVE ZERO TO CTR-NEXT-SEQUENCE
+           END-READ
+
+           ADD 1 TO CTR-NEXT-SEQUENCE
+           MOVE CTR-NEXT-SEQUENCE TO WS-AUDIT-SEQUENCE
+
+           REWRITE AUDIT-COUNTER-RECORD
+           IF NOT WS-AUDCTR-OK
+               DISPLAY 'ECHO2 - AUDIT COUNTER REWRITE FAILED, STATUS='
+                   WS-AUDCTR-STATUS
+           END-IF.
+
+       OPEN-AUDIT-FILE.
+      *    AUDITFL is a pre-defined VSAM KSDS (IDCAMS, see ECHOBAT.jcl)
+      *    - EXTEND/OUTPUT are both invalid for an indexed file, and
+      *    OUTPUT would erase any records already on the cluster, so
+      *    this always opens I-O against the existing cluster.
+           OPEN I-O AUDIT-FILE
+           IF WS-AUDIT-OK
+               SET AUDIT-FILE-IS-OPEN TO TRUE
+           ELSE
+               DISPLAY 'ECHO2 - AUDIT OPEN FAILED, STATUS='
+                   WS-AUDIT-STATUS
+           END-IF.
+
+       OPEN-AUDIT-COUNTER-FILE.
+           OPEN I-O AUDIT-COUNTER-FILE
+           IF WS-AUDCTR-OK
+               SET AUDCTR-FILE-IS-OPEN TO TRUE
+           ELSE
+               DISPLAY 'ECHO2 - AUDIT COUNTER OPEN FAILED, STATUS='
+                   WS-AUDCTR-STATUS
+           END-IF.
+
+       END PROGRAM ECHO2.
