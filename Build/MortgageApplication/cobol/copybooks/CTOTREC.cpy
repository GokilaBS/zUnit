@@ -0,0 +1,11 @@
+      *****************************************************************
+      *                                                               *
+      *   CTOTREC - ECHO2 daily control-totals report record          *
+      *                                                               *
+      *****************************************************************
+       01 CONTROL-TOTALS-RECORD.
+          05 CTOT-RUN-DATE      Pic X(08).
+          05 CTOT-PROCESSED     Pic 9(08).
+          05 CTOT-MATCH         Pic 9(08).
+          05 CTOT-MISMATCH      Pic 9(08).
+          05 CTOT-REJECT        Pic 9(08).
