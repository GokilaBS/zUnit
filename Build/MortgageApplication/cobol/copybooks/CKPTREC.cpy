@@ -0,0 +1,9 @@
+      *****************************************************************
+      *                                                               *
+      *   CKPTREC - ECHOBAT restart checkpoint record: key/RRN of the *
+      *             last input record successfully processed.        *
+      *                                                               *
+      *****************************************************************
+       01 CHECKPOINT-RECORD.
+          05 CKPT-LAST-KEY     Pic X(10).
+          05 CKPT-LAST-RRN     Pic 9(08).
