@@ -0,0 +1,16 @@
+      *****************************************************************
+      *                                                               *
+      *   ECHORPT - ECHO2 batch confirmation report record            *
+      *                                                               *
+      *****************************************************************
+       01 ECHO-REPORT-RECORD.
+          05 RPT-KEY           Pic X(10).
+          05 RPT-OUT-TEXT0     Pic X(11).
+          05 RPT-OUT-TEXT1     Pic X(21).
+          05 RPT-OUT-TEXT2     Pic X(11).
+          05 RPT-MATCH-IND0    Pic X(01).
+          05 RPT-MATCH-IND1    Pic X(01).
+          05 RPT-MATCH-IND2    Pic X(01).
+          05 RPT-RETURN-CODE   Pic 9(02).
+          05 RPT-BRANCH-CODE         Pic X(04).
+          05 RPT-APPLICATION-DATE    Pic X(08).
