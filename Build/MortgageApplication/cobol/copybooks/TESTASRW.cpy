@@ -0,0 +1,22 @@
+      *****************************************************************
+      *                                                               *
+      *   TESTASRW - shared WORKING-STORAGE for the hand-authored     *
+      *              zUnit boundary tests (TEST2-TEST5 in TECHO10).   *
+      *              COPY into WORKING-STORAGE SECTION together with  *
+      *              TESTASRT (the matching PROCEDURE DIVISION text). *
+      *                                                               *
+      *****************************************************************
+       1 FAIL-MESSAGE-TXT PIC X(254).
+       1 FAIL-MESSAGE-LEN PIC S9(9) COMP-5.
+       1 PARM-SIZE        PIC S9(9) COMP-5.
+       1 AZ-COMPARE EXTERNAL.
+         3 AZ-COMPARE-ITEM-NAME-PTR POINTER.
+         3 AZ-COMPARE-ITEM-NAME-LEN PIC S9(9) COMP-5.
+         3 AZ-COMPARE-ITEM-VALUE-PTR POINTER.
+         3 AZ-COMPARE-ITEM-VALUE-LEN PIC S9(9) COMP-5.
+         3 AZ-COMPARE-ITEM-EXP-VALUE-PTR POINTER.
+         3 AZ-COMPARE-ITEM-EXP-VALUE-LEN PIC S9(9) COMP-5.
+       1 WS-ASSERT-NAME     PIC X(24) VALUE SPACES.
+       1 WS-ASSERT-ACTUAL   PIC X(21) VALUE SPACES.
+       1 WS-ASSERT-EXPECTED PIC X(21) VALUE SPACES.
+       1 WS-ASSERT-LEN      PIC S9(9) COMP-5 VALUE 21.
