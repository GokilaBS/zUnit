@@ -0,0 +1,16 @@
+      *****************************************************************
+      *                                                               *
+      *   LNCONF - Daily loan confirmation input record, double-keyed *
+      *            borrower name / account number / loan type.       *
+      *                                                               *
+      *****************************************************************
+       01 LOAN-CONF-RECORD.
+          05 LNCONF-KEY        Pic X(10).
+          05 LNCONF-TEXT0-A    Pic X(05).
+          05 LNCONF-TEXT0-B    Pic X(05).
+          05 LNCONF-TEXT1-A    Pic 9(10).
+          05 LNCONF-TEXT1-B    Pic 9(10).
+          05 LNCONF-TEXT2-A    Pic A(05).
+          05 LNCONF-TEXT2-B    Pic A(05).
+          05 LNCONF-BRANCH-CODE      Pic X(04).
+          05 LNCONF-APPLICATION-DATE Pic X(08).
