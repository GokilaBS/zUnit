@@ -0,0 +1,23 @@
+      *****************************************************************
+      *                                                               *
+      *   RCVPARM - ECHO2 call parameter block. Shared by ECHO2 and   *
+      *             every caller (TECHO10's SETUP/TEST1, ECHOBAT,     *
+      *             ECHOINQ, ...) so the layout only has to change    *
+      *             in one place.                                    *
+      *                                                               *
+      *****************************************************************
+       01 RCV-PARMS.
+          05 IN-TEXT0-A       Pic X(05).
+          05 IN-TEXT0-B       Pic X(05).
+          05 OUT-TEXT0        Pic X(11).
+          05 IN-TEXT1-A       Pic 9(10).
+          05 IN-TEXT1-B       Pic 9(10).
+          05 OUT-TEXT1        Pic 9(21).
+          05 IN-TEXT2-A       Pic A(05).
+          05 IN-TEXT2-B       Pic A(05).
+          05 OUT-TEXT2        Pic A(11).
+          05 MATCH-IND0       Pic X(01).
+          05 MATCH-IND1       Pic X(01).
+          05 MATCH-IND2       Pic X(01).
+          05 BRANCH-CODE      Pic X(04).
+          05 APPLICATION-DATE Pic X(08).
