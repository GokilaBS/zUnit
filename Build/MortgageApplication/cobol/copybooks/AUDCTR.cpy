@@ -0,0 +1,16 @@
+      *****************************************************************
+      *                                                               *
+      *   AUDCTR - single-record shared sequence counter for          *
+      *            AUD-SEQUENCE. A VSAM KSDS with one seed record     *
+      *            (CTR-KEY = '1', CTR-NEXT-SEQUENCE = 0) loaded by   *
+      *            IDCAMS ahead of the first run. Every ECHO2 run     *
+      *            unit reads it for update and rewrites the          *
+      *            incremented value, so concurrent callers (batch,   *
+      *            ECHOINQ corrections, zUnit) never hand out the     *
+      *            same AUD-SEQUENCE value for the same AUD-TIMESTAMP *
+      *            second.                                            *
+      *                                                               *
+      *****************************************************************
+       01 AUDIT-COUNTER-RECORD.
+          05 CTR-KEY             Pic X(01).
+          05 CTR-NEXT-SEQUENCE   Pic 9(08).
