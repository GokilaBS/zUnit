@@ -0,0 +1,47 @@
+      *****************************************************************
+      *                                                               *
+      *   TESTASRT - shared PROCEDURE DIVISION text for the hand-     *
+      *              authored zUnit boundary tests. COPY at the end   *
+      *              of the test's paragraphs, after setting          *
+      *              WS-ASSERT-NAME/ACTUAL/EXPECTED/LEN and doing     *
+      *              PERFORM ASSERT-EQUAL for each field checked.     *
+      *                                                               *
+      *****************************************************************
+       ASSERT-EQUAL.
+      *    compare WS-ASSERT-ACTUAL to WS-ASSERT-EXPECTED for
+      *    WS-ASSERT-LEN bytes; throw an AZUASTFC assertion naming
+      *    WS-ASSERT-NAME when they differ.
+           IF WS-ASSERT-ACTUAL(1:WS-ASSERT-LEN) =
+              WS-ASSERT-EXPECTED(1:WS-ASSERT-LEN)
+               CONTINUE
+           ELSE
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF WS-ASSERT-NAME
+               MOVE LENGTH OF WS-ASSERT-NAME TO
+                   AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO
+                   ADDRESS OF WS-ASSERT-ACTUAL
+               MOVE WS-ASSERT-LEN TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO
+                   ADDRESS OF WS-ASSERT-EXPECTED
+               MOVE WS-ASSERT-LEN TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO FAIL-MESSAGE-LEN
+               STRING
+                   'Compare failed in PROCEDURE DIVISION.'
+                   DELIMITED BY SIZE INTO FAIL-MESSAGE-TXT
+                   WITH POINTER FAIL-MESSAGE-LEN
+               END-STRING
+               SUBTRACT 1 FROM FAIL-MESSAGE-LEN
+               PERFORM THROW-ASSERTION
+           END-IF.
+       THROW-ASSERTION.
+      *    throw an assertion exception (ends test)
+           CALL 'AZUASTFC' USING BY VALUE TEST-CASE-PTR
+                   BY REFERENCE FAIL-MESSAGE-TXT
+                   BY VALUE FAIL-MESSAGE-LEN
+                   BY VALUE AZ-COMPARE-ITEM-NAME-PTR
+                   BY VALUE AZ-COMPARE-ITEM-NAME-LEN
+                   BY VALUE AZ-COMPARE-ITEM-VALUE-PTR
+                   BY VALUE AZ-COMPARE-ITEM-VALUE-LEN
+                   BY VALUE AZ-COMPARE-ITEM-EXP-VALUE-PTR
+                   BY VALUE AZ-COMPARE-ITEM-EXP-VALUE-LEN
+           EXIT.
