@@ -0,0 +1,26 @@
+      *****************************************************************
+      *                                                               *
+      *   AUDREC - ECHO2 audit-trail record. One record is appended   *
+      *            for every call to ECHO2, whether the call resulted *
+      *            in a validation reject or a match/mismatch result. *
+      *                                                               *
+      *****************************************************************
+       01 AUDIT-RECORD.
+          05 AUD-KEY.
+             10 AUD-TIMESTAMP     Pic X(14).
+             10 AUD-SEQUENCE      Pic 9(08).
+          05 AUD-IN-TEXT0-A       Pic X(05).
+          05 AUD-IN-TEXT0-B       Pic X(05).
+          05 AUD-IN-TEXT1-A       Pic 9(10).
+          05 AUD-IN-TEXT1-B       Pic 9(10).
+          05 AUD-IN-TEXT2-A       Pic A(05).
+          05 AUD-IN-TEXT2-B       Pic A(05).
+          05 AUD-OUT-TEXT0        Pic X(11).
+          05 AUD-OUT-TEXT1        Pic X(21).
+          05 AUD-OUT-TEXT2        Pic X(11).
+          05 AUD-MATCH-IND0       Pic X(01).
+          05 AUD-MATCH-IND1       Pic X(01).
+          05 AUD-MATCH-IND2       Pic X(01).
+          05 AUD-RETURN-CODE      Pic 9(02).
+          05 AUD-BRANCH-CODE      Pic X(04).
+          05 AUD-APPLICATION-DATE Pic X(08).
