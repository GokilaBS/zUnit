@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ECHOBAT.
+      *****************************************************************
+      *                                                               *
+      *   ECHOBAT - Batch driver that calls ECHO2 once per record on  *
+      *             the daily loan confirmation file and writes an    *
+      *             echo/match report record for each input record.  *
+      *                                                               *
+      *****************************************************************
+      /
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-CONF-FILE ASSIGN TO INFILE
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               RELATIVE KEY IS WS-INPUT-RRN
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-CONF-FILE
+           RECORDING MODE IS F.
+           COPY LNCONF.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+           COPY ECHORPT.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CKPTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT-STATUS       Pic X(02).
+          88 WS-INPUT-OK        VALUE '00'.
+          88 WS-INPUT-EOF       VALUE '10'.
+       01 WS-REPORT-STATUS      Pic X(02).
+          88 WS-REPORT-OK       VALUE '00'.
+       01 WS-CKPT-STATUS        Pic X(02).
+          88 WS-CKPT-OK         VALUE '00'.
+          88 WS-CKPT-NOT-FOUND  VALUE '35'.
+       01 WS-INPUT-RRN          Pic 9(08) COMP.
+       01 WS-RESTART-RRN        Pic 9(08) COMP VALUE ZERO.
+       01 WS-CKPT-INTERVAL      Pic 9(08) VALUE 100.
+       01 WS-RECORDS-READ       Pic 9(08) VALUE ZERO.
+       01 WS-RECORDS-WRITTEN    Pic 9(08) VALUE ZERO.
+       01 WS-EOF-SWITCH         Pic X(01) VALUE 'N'.
+          88 END-OF-INPUT       VALUE 'Y'.
+       01 WS-RESTART-SW         Pic X(01) VALUE 'N'.
+          88 IS-RESTART-RUN     VALUE 'Y'.
+       01 WS-REJECT-SW          Pic X(01) VALUE 'N'.
+          88 ANY-RECORD-REJECTED VALUE 'Y'.
+
+       COPY RCVPARM.
+
+       LINKAGE SECTION.
+       01 WS-RUN-PARM.
+          05 WS-PARM-LEN        Pic S9(04) COMP.
+          05 WS-PARM-VALUE      Pic X(08).
+
+       PROCEDURE DIVISION USING WS-RUN-PARM.
+       0000-MAIN.
+           IF WS-PARM-LEN > 0 AND WS-PARM-VALUE(1:7) = 'RESTART'
+               SET IS-RESTART-RUN TO TRUE
+           END-IF
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL END-OF-INPUT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           IF IS-RESTART-RUN
+               PERFORM 1100-READ-CHECKPOINT
+           ELSE
+               PERFORM 1150-RESET-CHECKPOINT
+           END-IF
+
+           OPEN INPUT LOAN-CONF-FILE
+           IF NOT WS-INPUT-OK
+               DISPLAY 'ECHOBAT - OPEN INFILE FAILED, STATUS='
+                   WS-INPUT-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-RESTART-RRN > ZERO
+               MOVE WS-RESTART-RRN TO WS-INPUT-RRN
+               START LOAN-CONF-FILE KEY IS NOT LESS THAN WS-INPUT-RRN
+                   INVALID KEY
+                       DISPLAY 'ECHOBAT - RESTART RRN NOT FOUND: '
+                           WS-INPUT-RRN
+                       SET END-OF-INPUT TO TRUE
+               END-START
+               IF NOT END-OF-INPUT
+                   DISPLAY 'ECHOBAT - RESTARTING AFTER RRN '
+                       WS-RESTART-RRN
+               END-IF
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           IF NOT WS-REPORT-OK
+               DISPLAY 'ECHOBAT - OPEN RPTFILE FAILED, STATUS='
+                   WS-REPORT-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF NOT END-OF-INPUT
+               PERFORM 2100-READ-INPUT
+           END-IF.
+
+       1100-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-OK
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-CKPT-OK
+                   COMPUTE WS-RESTART-RRN = CKPT-LAST-RRN + 1
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               IF WS-CKPT-NOT-FOUND
+                   DISPLAY 'ECHOBAT - RESTART REQUESTED BUT NO '
+                       'CHECKPOINT FOUND, PROCESSING FROM RECORD 1'
+               ELSE
+                   DISPLAY 'ECHOBAT - OPEN CKPTFILE FAILED, STATUS='
+                       WS-CKPT-STATUS
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF.
+
+      *    Normal (non-restart) run: drop whatever checkpoint is left
+      *    from a prior completed run so it can never be mistaken for
+      *    a genuine restart point later, and so WS-RESTART-RRN stays
+      *    zero for this run.
+       1150-RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-OK
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY 'ECHOBAT - RESET CKPTFILE FAILED, STATUS='
+                   WS-CKPT-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       2000-PROCESS-RECORD.
+           MOVE LNCONF-TEXT0-A OF LOAN-CONF-RECORD TO IN-TEXT0-A
+           MOVE LNCONF-TEXT0-B OF LOAN-CONF-RECORD TO IN-TEXT0-B
+           MOVE LNCONF-TEXT1-A OF LOAN-CONF-RECORD TO IN-TEXT1-A
+           MOVE LNCONF-TEXT1-B OF LOAN-CONF-RECORD TO IN-TEXT1-B
+           MOVE LNCONF-TEXT2-A OF LOAN-CONF-RECORD TO IN-TEXT2-A
+           MOVE LNCONF-TEXT2-B OF LOAN-CONF-RECORD TO IN-TEXT2-B
+           MOVE LNCONF-BRANCH-CODE OF LOAN-CONF-RECORD TO BRANCH-CODE
+           MOVE LNCONF-APPLICATION-DATE OF LOAN-CONF-RECORD
+               TO APPLICATION-DATE
+
+           CALL 'ECHO2' USING RCV-PARMS
+
+           IF RETURN-CODE NOT = 0
+               SET ANY-RECORD-REJECTED TO TRUE
+           END-IF
+
+           MOVE LNCONF-KEY OF LOAN-CONF-RECORD TO RPT-KEY
+           MOVE OUT-TEXT0                      TO RPT-OUT-TEXT0
+           MOVE OUT-TEXT1                      TO RPT-OUT-TEXT1
+           MOVE OUT-TEXT2                      TO RPT-OUT-TEXT2
+           MOVE MATCH-IND0                     TO RPT-MATCH-IND0
+           MOVE MATCH-IND1                     TO RPT-MATCH-IND1
+           MOVE MATCH-IND2                     TO RPT-MATCH-IND2
+           MOVE RETURN-CODE                    TO RPT-RETURN-CODE
+           MOVE BRANCH-CODE                    TO RPT-BRANCH-CODE
+           MOVE APPLICATION-DATE               TO RPT-APPLICATION-DATE
+
+           WRITE ECHO-REPORT-RECORD
+           IF NOT WS-REPORT-OK
+               DISPLAY 'ECHOBAT - WRITE RPTFILE FAILED, STATUS='
+                   WS-REPORT-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+           ADD 1 TO WS-RECORDS-WRITTEN
+
+           IF FUNCTION MOD(WS-RECORDS-WRITTEN, WS-CKPT-INTERVAL) = 0
+               PERFORM 2200-WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM 2100-READ-INPUT.
+
+       2200-WRITE-CHECKPOINT.
+           MOVE LNCONF-KEY OF LOAN-CONF-RECORD TO CKPT-LAST-KEY
+           MOVE WS-INPUT-RRN                   TO CKPT-LAST-RRN
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-OK
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               DISPLAY 'ECHOBAT - CHECKPOINT WRITTEN AT RRN '
+                   WS-INPUT-RRN
+           ELSE
+               DISPLAY 'ECHOBAT - CHECKPOINT WRITE FAILED, STATUS='
+                   WS-CKPT-STATUS
+           END-IF.
+
+       2100-READ-INPUT.
+           READ LOAN-CONF-FILE
+               AT END SET END-OF-INPUT TO TRUE
+           END-READ
+           IF NOT END-OF-INPUT
+               IF NOT WS-INPUT-OK
+                   DISPLAY 'ECHOBAT - READ INFILE FAILED, STATUS='
+                       WS-INPUT-STATUS
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               ADD 1 TO WS-RECORDS-READ
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE LOAN-CONF-FILE
+           CLOSE REPORT-FILE
+           DISPLAY 'ECHOBAT - RECORDS READ:    ' WS-RECORDS-READ
+           DISPLAY 'ECHOBAT - RECORDS WRITTEN: ' WS-RECORDS-WRITTEN
+           IF ANY-RECORD-REJECTED
+               DISPLAY 'ECHOBAT - ONE OR MORE RECORDS WERE REJECTED '
+                   'OR FAILED AUDIT - RETURN-CODE 4'
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       END PROGRAM ECHOBAT.
